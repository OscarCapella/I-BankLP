@@ -0,0 +1,228 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PIXBATCH.
+000030 AUTHOR. OPERACOES-BATCH.
+000040 INSTALLATION. I-BANKLP.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED. 09/08/2026.
+000070******************************************************************
+000080*  PURPOSE.
+000090*      NIGHTLY SETTLEMENT OF FUTURE-DATED (PIX-STYLE) TRANSFERS
+000100*      SCHEDULED THROUGH THE ONLINE SYSTEM (INTERNET-BANKING,
+000110*      OPTION "TRANSFERENCIA AGENDADA"). READS EVERY PENDING
+000120*      RECORD WHOSE SCHEDULED DATE HAS ARRIVED, DEBITS THE
+000130*      ORIGINATING ACCOUNT, CREDITS THE BENEFICIARY ACCOUNT AND
+000140*      POSTS BOTH LEGS TO THE TRANSACTION LOG.
+000150*
+000160*  MODIFICATION HISTORY.
+000170*      09/08/2026  OPS   INITIAL VERSION.
+000180******************************************************************
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT PENDING-TRANSFERS ASSIGN TO "PNDXFER"
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS SEQUENTIAL
+000250         RECORD KEY IS PTX-CHAVE
+000260         FILE STATUS IS WS-FS-PTX.
+000270     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMS"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS ACCT-NUMERO
+000310         FILE STATUS IS WS-FS-ACCT.
+000320     SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS DYNAMIC
+000350         RECORD KEY IS LOG-CHAVE
+000360         FILE STATUS IS WS-FS-LOG.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  PENDING-TRANSFERS
+000400     LABEL RECORD IS STANDARD.
+000410     COPY PNDXFER.
+000420 FD  ACCOUNT-MASTER
+000430     LABEL RECORD IS STANDARD.
+000440     COPY ACCTMS.
+000450 FD  TRANSACTION-LOG
+000460     LABEL RECORD IS STANDARD.
+000470     COPY TRANLOG.
+000480 WORKING-STORAGE SECTION.
+000490******************************************************************
+000500*  FILE STATUS AND CONTROL SWITCHES.
+000510******************************************************************
+000520 77  WS-FS-PTX              PIC X(02) VALUE SPACES.
+000530 77  WS-FS-ACCT             PIC X(02) VALUE SPACES.
+000540 77  WS-FS-LOG              PIC X(02) VALUE SPACES.
+000550 01  WS-SW-EOF-PTX          PIC X(01) VALUE "N".
+000560     88  WS-EOF-PTX                    VALUE "S".
+000570 01  WS-SW-CONTA-ORIGEM     PIC X(01) VALUE "N".
+000580     88  WS-ACHOU-CONTA-ORIGEM         VALUE "S".
+000590 01  WS-SW-CONTA-DESTINO    PIC X(01) VALUE "N".
+000600     88  WS-ACHOU-CONTA-DESTINO        VALUE "S".
+000610******************************************************************
+000620*  WORK AREAS.
+000630******************************************************************
+000640 01  WS-DATA-ATUAL           PIC 9(8).
+000650 01  WS-HORA-ATUAL           PIC 9(8).
+000660 01  WS-LOG-OPERACAO         PIC X(02).
+000670 77  WS-CONT-LIDOS           PIC 9(05) VALUE ZERO COMP.
+000680 77  WS-CONT-APLICADOS       PIC 9(05) VALUE ZERO COMP.
+000690 77  WS-CONT-ERROS           PIC 9(05) VALUE ZERO COMP.
+000700******************************************************************
+000710*  PROCEDURE DIVISION.
+000720******************************************************************
+000730 PROCEDURE DIVISION.
+000740******************************************************************
+000750*  0000-MAINLINE
+000760*      DRIVES THE OPEN / PROCESS / CLOSE SEQUENCE FOR THE RUN.
+000770******************************************************************
+000780 0000-MAINLINE.
+000790     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000800     PERFORM 2000-PROCESS-PENDING THRU 2000-EXIT
+000810         UNTIL WS-EOF-PTX.
+000820     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+000830     GO TO 9999-EXIT.
+000840
+000850******************************************************************
+000860*  1000-INITIALIZE
+000870*      OPENS ALL FILES AND ESTABLISHES TODAY'S DATE.
+000880******************************************************************
+000890 1000-INITIALIZE.
+000900     ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+000910     OPEN I-O PENDING-TRANSFERS.
+000920     IF WS-FS-PTX NOT = "00" THEN
+000930         DISPLAY "PIXBATCH: NAO FOI POSSIVEL ABRIR PNDXFER, "
+000940                 "STATUS " WS-FS-PTX
+000950         MOVE "S" TO WS-SW-EOF-PTX
+000960     END-IF.
+000970     OPEN I-O ACCOUNT-MASTER.
+000980     IF WS-FS-ACCT NOT = "00" THEN
+000990         DISPLAY "PIXBATCH: NAO FOI POSSIVEL ABRIR ACCTMS, "
+001000                 "STATUS " WS-FS-ACCT
+001010         MOVE "S" TO WS-SW-EOF-PTX
+001020     END-IF.
+001030     OPEN I-O TRANSACTION-LOG.
+001040     IF WS-FS-LOG NOT = "00" THEN
+001050         DISPLAY "PIXBATCH: NAO FOI POSSIVEL ABRIR TRANLOG, "
+001060                 "STATUS " WS-FS-LOG
+001070         MOVE "S" TO WS-SW-EOF-PTX
+001080     END-IF.
+001090 1000-EXIT.
+001100     EXIT.
+001110
+001120******************************************************************
+001130*  2000-PROCESS-PENDING
+001140*      READS THE NEXT PENDING TRANSFER AND SETTLES IT WHEN ITS
+001150*      SCHEDULED DATE HAS ARRIVED.
+001160******************************************************************
+001170 2000-PROCESS-PENDING.
+001180     READ PENDING-TRANSFERS NEXT RECORD
+001190         AT END
+001200             MOVE "S" TO WS-SW-EOF-PTX
+001210             GO TO 2000-EXIT
+001220     END-READ.
+001230     ADD 1 TO WS-CONT-LIDOS.
+001240     IF PTX-STATUS = "P" AND PTX-DATA-AGENDA <= WS-DATA-ATUAL
+001250         PERFORM 3000-APLICAR-TRANSFERENCIA THRU 3000-EXIT
+001260     END-IF.
+001270 2000-EXIT.
+001280     EXIT.
+001290
+001300******************************************************************
+001310*  3000-APLICAR-TRANSFERENCIA
+001320*      VALIDATES BOTH ACCOUNTS FIRST, THEN DEBITS THE ORIGINATING
+001330*      ACCOUNT, CREDITS THE BENEFICIARY, AND POSTS BOTH LEGS TO
+001340*      THE TRANSACTION LOG. THE PENDING RECORD IS LEFT AS "E"
+001350*      (ERRO) WITHOUT TOUCHING EITHER BALANCE WHEN EITHER
+001360*      ACCOUNT IS MISSING OR THE ORIGINATING BALANCE IS NO
+001370*      LONGER ENOUGH.
+001380******************************************************************
+001390 3000-APLICAR-TRANSFERENCIA.
+001400     MOVE "N" TO WS-SW-CONTA-ORIGEM.
+001410     MOVE "N" TO WS-SW-CONTA-DESTINO.
+001420     MOVE PTX-BENEFICIARIO TO ACCT-NUMERO.
+001430     READ ACCOUNT-MASTER
+001440         INVALID KEY
+001450             CONTINUE
+001460         NOT INVALID KEY
+001470             MOVE "S" TO WS-SW-CONTA-DESTINO
+001480     END-READ.
+001490     IF NOT WS-ACHOU-CONTA-DESTINO THEN
+001500         MOVE "E" TO PTX-STATUS
+001510         REWRITE PTX-RECORD
+001520         ADD 1 TO WS-CONT-ERROS
+001530         GO TO 3000-EXIT
+001540     END-IF.
+001550     MOVE PTX-CONTA TO ACCT-NUMERO.
+001560     READ ACCOUNT-MASTER
+001570         INVALID KEY
+001580             CONTINUE
+001590         NOT INVALID KEY
+001600             MOVE "S" TO WS-SW-CONTA-ORIGEM
+001610     END-READ.
+001620     IF NOT WS-ACHOU-CONTA-ORIGEM
+001630         OR (ACCT-SALDO + ACCT-LIMITE) < PTX-VALOR THEN
+001640         MOVE "E" TO PTX-STATUS
+001650         REWRITE PTX-RECORD
+001660         ADD 1 TO WS-CONT-ERROS
+001670         GO TO 3000-EXIT
+001680     END-IF.
+001690     SUBTRACT PTX-VALOR FROM ACCT-SALDO.
+001700     REWRITE ACCT-RECORD.
+001710     MOVE "08" TO WS-LOG-OPERACAO.
+001720     PERFORM 4000-GRAVAR-LOG THRU 4000-EXIT.
+001730     MOVE PTX-BENEFICIARIO TO ACCT-NUMERO.
+001740     READ ACCOUNT-MASTER
+001750         INVALID KEY
+001760             CONTINUE
+001770     END-READ.
+001780     ADD PTX-VALOR TO ACCT-SALDO.
+001790     REWRITE ACCT-RECORD.
+001800     MOVE "07" TO WS-LOG-OPERACAO.
+001810     PERFORM 4000-GRAVAR-LOG THRU 4000-EXIT.
+001820     MOVE "A" TO PTX-STATUS.
+001830     REWRITE PTX-RECORD.
+001840     ADD 1 TO WS-CONT-APLICADOS.
+001850 3000-EXIT.
+001860     EXIT.
+001870
+001880******************************************************************
+001890*  4000-GRAVAR-LOG
+001900*      WRITES ONE TRANSACTION-LOG RECORD FOR THE ACCOUNT CURRENTLY
+001910*      HELD IN ACCT-NUMERO/ACCT-SALDO. CALLED FOR BOTH THE DEBIT
+001920*      AND CREDIT LEG OF A SETTLED TRANSFER.
+001930******************************************************************
+001940 4000-GRAVAR-LOG.
+001950     ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+001960     ACCEPT WS-HORA-ATUAL FROM TIME.
+001970     MOVE ACCT-NUMERO TO LOG-CONTA.
+001980     MOVE WS-DATA-ATUAL TO LOG-DATA.
+001990     MOVE WS-HORA-ATUAL TO LOG-HORA.
+002000     MOVE WS-LOG-OPERACAO TO LOG-OPERACAO.
+002010     MOVE PTX-VALOR TO LOG-VALOR.
+002020     MOVE ACCT-SALDO TO LOG-SALDO-APOS.
+002030     MOVE "N" TO LOG-ESTORNADO.
+002040     WRITE LOG-RECORD.
+002050 4000-EXIT.
+002060     EXIT.
+002070
+002080******************************************************************
+002090*  8000-FINALIZE
+002100*      CLOSES ALL FILES AND DISPLAYS THE RUN SUMMARY.
+002110******************************************************************
+002120 8000-FINALIZE.
+002130     CLOSE PENDING-TRANSFERS.
+002140     CLOSE ACCOUNT-MASTER.
+002150     CLOSE TRANSACTION-LOG.
+002160     DISPLAY "PIXBATCH: REGISTROS LIDOS.....: " WS-CONT-LIDOS.
+002170     DISPLAY "PIXBATCH: TRANSFERENCIAS OK...: " WS-CONT-APLICADOS.
+002180     DISPLAY "PIXBATCH: TRANSFERENCIAS ERRO.: " WS-CONT-ERROS.
+002190 8000-EXIT.
+002200     EXIT.
+002210
+002220******************************************************************
+002230*  9999-EXIT
+002240*      SINGLE PROGRAM EXIT POINT.
+002250******************************************************************
+002260 9999-EXIT.
+002270     STOP RUN.
+002280
