@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: INVPOS
+      * Record layout for the INVESTMENT-POSITION file.
+      ******************************************************************
+       01  INV-RECORD.
+           05  INV-CHAVE.
+               10  INV-CONTA          PIC 9(6).
+               10  INV-DATA-INICIO    PIC 9(8).
+               10  INV-HORA-INICIO    PIC 9(8).
+           05  INV-PRODUTO            PIC X(02).
+           05  INV-PRINCIPAL          PIC S9(4)V9(2).
+           05  INV-VALOR-RESGATE      PIC S9(4)V9(2).
+           05  INV-STATUS             PIC X(01).
+           05  INV-DATA-VENCIMENTO    PIC 9(8).
+           05  FILLER                 PIC X(02).
