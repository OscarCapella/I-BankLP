@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: TRANLOG
+      * Record layout for the TRANSACTION-LOG audit trail file.
+      ******************************************************************
+       01  LOG-RECORD.
+           05  LOG-CHAVE.
+               10  LOG-CONTA          PIC 9(6).
+               10  LOG-DATA           PIC 9(8).
+               10  LOG-HORA           PIC 9(8).
+           05  LOG-OPERACAO           PIC X(02).
+           05  LOG-VALOR              PIC S9(4)V9(2).
+           05  LOG-SALDO-APOS         PIC S9(4)V9(2).
+           05  LOG-ESTORNADO          PIC X(01).
+           05  FILLER                 PIC X(10).
