@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: ACCTMS
+      * Record layout for the ACCOUNT-MASTER file (customer balance).
+      ******************************************************************
+       01  ACCT-RECORD.
+           05  ACCT-NUMERO        PIC 9(6).
+           05  ACCT-NOME          PIC X(30).
+           05  ACCT-CPF           PIC 9(11).
+           05  ACCT-SENHA         PIC 9(4).
+           05  ACCT-SALDO         PIC S9(4)V9(2).
+           05  ACCT-LIMITE        PIC S9(4)V9(2).
+           05  FILLER             PIC X(14).
