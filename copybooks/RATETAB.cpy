@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: RATETAB
+      * Record layout for the RATE-TABLE (monthly yield by product).
+      ******************************************************************
+       01  RATE-RECORD.
+           05  RATE-PRODUTO           PIC X(02).
+           05  RATE-DESCRICAO         PIC X(20).
+           05  RATE-TAXA              PIC 9(1)V9(4).
+           05  FILLER                 PIC X(10).
