@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: PNDXFER
+      * Record layout for the PENDING-TRANSFERS file (future-dated
+      * PIX-style transfers awaiting settlement by the nightly batch).
+      ******************************************************************
+       01  PTX-RECORD.
+           05  PTX-CHAVE.
+               10  PTX-CONTA          PIC 9(6).
+               10  PTX-DATA-AGENDA    PIC 9(8).
+               10  PTX-HORA-CRIACAO   PIC 9(8).
+           05  PTX-BENEFICIARIO       PIC 9(6).
+           05  PTX-VALOR              PIC S9(4)V9(2).
+           05  PTX-STATUS             PIC X(01).
+           05  FILLER                 PIC X(10).
