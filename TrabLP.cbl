@@ -3,20 +3,121 @@
       * Date: 11/05/2020
       * Purpose: TRABALHO DE LP
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 - Balance now persists in ACCOUNT-MASTER instead
+      *                of resetting to the WS-SALD VALUE clauses.
+      *   09/08/2026 - Added a sign-on step against ACCOUNT-MASTER so
+      *                each customer loads their own WS-SALD group
+      *                instead of sharing one balance.
+      *   09/08/2026 - Every balance inquiry, transfer, payment and
+      *                investment is now logged to TRANSACTION-LOG.
+      *   09/08/2026 - Added "9 - CANCELAR ULT." (G-PARA) to reverse
+      *                the last unreversed transfer or payment.
+      *   09/08/2026 - E-PARA now actually debits WS-SALDO1 into an
+      *                INVESTMENT-POSITION record instead of just
+      *                projecting a return; added "5 - RESGATAR
+      *                INVEST." (F-PARA) to redeem a matured position.
+      *   09/08/2026 - Moved the SELIC/CDI/POUPANCA rates out of
+      *                hardcoded fields and into RATE-TABLE.
+      *   09/08/2026 - C-PARA can now schedule a future-dated transfer
+      *                to PENDING-TRANSFERS instead of moving money
+      *                right away; PIXBATCH settles them overnight.
+      *   09/08/2026 - Added amount validation and a CONFIRMA (S/N)
+      *                step for transfers/payments above R$1000.00.
+      *   09/08/2026 - Added ACCT-LIMITE overdraft support to
+      *                transfers, payments and the balance inquiry.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INTERNET-BANKING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMERO
+               FILE STATUS IS WS-FS-ACCT.
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOG-CHAVE
+               FILE STATUS IS WS-FS-LOG.
+           SELECT INVESTMENT-POSITION ASSIGN TO "INVPOS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INV-CHAVE
+               FILE STATUS IS WS-FS-INV.
+           SELECT RATE-TABLE ASSIGN TO "RATETAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RATE-PRODUTO
+               FILE STATUS IS WS-FS-RATE.
+           SELECT PENDING-TRANSFERS ASSIGN TO "PNDXFER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PTX-CHAVE
+               FILE STATUS IS WS-FS-PTX.
        DATA DIVISION.
        FILE SECTION.
+       FD  ACCOUNT-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY ACCTMS.
+       FD  TRANSACTION-LOG
+           LABEL RECORD IS STANDARD.
+           COPY TRANLOG.
+       FD  INVESTMENT-POSITION
+           LABEL RECORD IS STANDARD.
+           COPY INVPOS.
+       FD  RATE-TABLE
+           LABEL RECORD IS STANDARD.
+           COPY RATETAB.
+       FD  PENDING-TRANSFERS
+           LABEL RECORD IS STANDARD.
+           COPY PNDXFER.
        WORKING-STORAGE SECTION.
+       01  WS-FS-ACCT PIC X(02) VALUE SPACES.
+       01  WS-CONTA-LOGADA PIC 9(6) VALUE ZERO.
+       01  WS-SENHA-DIGITADA PIC 9(4).
+       01  WS-TENTATIVAS PIC 9(1) VALUE ZERO.
+       01  WS-SW-CONTA PIC X(01) VALUE "N".
+           88  WS-CONTA-ACHADA VALUE "S".
+       01  WS-FS-LOG PIC X(02) VALUE SPACES.
+       01  WS-DATA-ATUAL PIC 9(8).
+       01  WS-HORA-ATUAL PIC 9(8).
+       01  WS-LOG-OPERACAO PIC X(02).
+       01  WS-LOG-VALOR PIC S9(4)V9(2).
+       01  WS-SW-ACHOU-LOG PIC X(01) VALUE "N".
+           88  WS-CONTA-ACHOU-LOG VALUE "S".
+       01  WS-FS-INV PIC X(02) VALUE SPACES.
+       01  WS-VALOR-INVESTIR PIC 9(4)V9(2).
+       01  WS-CONFIRMA PIC X(01).
+       01  WS-SW-ACHOU-INV PIC X(01) VALUE "N".
+           88  WS-CONTA-ACHOU-INV VALUE "S".
+       01  WS-SW-INV-PENDENTE PIC X(01) VALUE "N".
+           88  WS-EXISTE-INV-PENDENTE VALUE "S".
+       01  WS-SW-INV-GRAVADA PIC X(01) VALUE "N".
+           88  WS-INV-GRAVADA VALUE "S".
+       01  WS-FS-RATE PIC X(02) VALUE SPACES.
+       01  WS-TAXA-ATUAL PIC 9(1)V9(4).
+       01  WS-FS-PTX PIC X(02) VALUE SPACES.
+       01  WS-TIPO-TRANSF PIC X(01).
+       01  WS-DATA-AGENDA PIC 9(8).
+       01  WS-BENEFICIARIO PIC 9(6).
        01  WS-SALD.
-           05  WS-SALDO1 PIC 9(4)V9(2) VALUE 1025.45.
+           05  WS-SALDO1 PIC S9(4)V9(2) VALUE 1025.45.
            05  WS-SALDO2 PIC 9(3)V9(2).
            05  WS-SALDO3 PIC 9(2)V9(2).
            05  WS-SALDO4 PIC 9(1)V9(2).
        01  WS-TRANSFER PIC 9(4)V9(2).
        01  WS-OPT PIC 9(2).
        01  WS-CONTA PIC 9(4)V9(2).
+       01  WS-LIMITE-CONFIRMACAO PIC 9(4)V9(2) VALUE 1000.00.
+       01  WS-LIMITE PIC S9(4)V9(2) VALUE ZERO.
+       01  WS-VALOR-NEGATIVO PIC 9(4)V9(2) VALUE ZERO.
+       01  WS-LIMITE-RESTANTE PIC 9(4)V9(2) VALUE ZERO.
+       01  WS-VENC-ANO PIC 9(4).
+       01  WS-VENC-MES PIC 9(2).
+       01  WS-VENC-DIA PIC 9(2).
        01  WS-INV.
            05  WS-COUNT PIC 9(1) VALUE 2.
            05  WS-INVEST PIC 9(2).
@@ -24,11 +125,54 @@
            05  WS-SALDOINF PIC 9(5)V9(2) VALUE 0.
            05  WS-SALDOPINF PIC 9(1)V9(2) VALUE 0.
            05  WS-GANHO PIC 9(2)V9(2) VALUE 0.
-           05  WS-SELIC PIC 9(1)V9(4) VALUE 0.0038.
-           05  WS-CDI PIC 9(1)V9(4) VALUE 0.0038.
-           05  WS-POUP PIC 9(1)V9(4) VALUE 0.0050.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM ABRIR-ARQUIVO-PARA.
+           LOGIN-PARA.
+           DISPLAY "*************************".
+           DISPLAY "*  INTERNET BANKING LP  *".
+           DISPLAY "*   IDENTIFICACAO       *".
+           DISPLAY "*************************".
+           DISPLAY "DIGITE O NUMERO DA CONTA:".
+           ACCEPT WS-CONTA-LOGADA.
+           DISPLAY "DIGITE SUA SENHA:".
+           ACCEPT WS-SENHA-DIGITADA.
+           MOVE WS-CONTA-LOGADA TO ACCT-NUMERO
+           MOVE "N" TO WS-SW-CONTA
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO WS-SW-CONTA
+           END-READ
+           IF NOT WS-CONTA-ACHADA AND WS-CONTA-LOGADA = 000001 THEN
+               PERFORM CADASTRAR-CONTA-DEMO-PARA
+               MOVE "S" TO WS-SW-CONTA
+           END-IF
+           IF NOT WS-CONTA-ACHADA THEN
+               DISPLAY "CONTA NAO CADASTRADA!"
+               ADD 1 TO WS-TENTATIVAS
+               IF WS-TENTATIVAS >= 3 THEN
+                   DISPLAY "NUMERO MAXIMO DE TENTATIVAS EXCEDIDO."
+                   PERFORM FECHAR-ARQUIVOS-PARA
+                   STOP RUN
+               END-IF
+               DISPLAY " "
+               GO TO LOGIN-PARA
+           END-IF
+           IF ACCT-SENHA NOT = WS-SENHA-DIGITADA THEN
+               DISPLAY "SENHA INVALIDA!"
+               ADD 1 TO WS-TENTATIVAS
+               IF WS-TENTATIVAS >= 3 THEN
+                   DISPLAY "NUMERO MAXIMO DE TENTATIVAS EXCEDIDO."
+                   PERFORM FECHAR-ARQUIVOS-PARA
+                   STOP RUN
+               END-IF
+               DISPLAY " "
+               GO TO LOGIN-PARA
+           END-IF
+           MOVE ACCT-SALDO TO WS-SALDO1
+           MOVE ACCT-LIMITE TO WS-LIMITE.
            A-PARA.
            DISPLAY "*************************".
            DISPLAY "*  INTERNET BANKING LP  *".
@@ -38,20 +182,33 @@
            DISPLAY "*  2 -  TRANSFERIR      *".
            DISPLAY "*  3 -  PAGAMENTO       *".
            DISPLAY "*  4 -  INVESTIR        *".
+           DISPLAY "*  5 -  RESGATAR INVEST.*".
+           DISPLAY "*  9 -  CANCELAR ULT.   *".
            DISPLAY "*  0 -  EXIT            *".
            DISPLAY "*************************".
            DISPLAY " ".
            DISPLAY "QUAL OPCAO DESEJA OPERAR?".
            ACCEPT WS-OPT.
-           IF WS-OPT<0 OR WS-OPT>4 THEN
+           IF WS-OPT = 9 THEN
+               GO TO G-PARA
+           END-IF
+           IF WS-OPT<0 OR WS-OPT>5 THEN
                DISPLAY "OPCAO INVALIDA!"
                DISPLAY " "
                GO TO A-PARA
            END-IF
-           GO TO B-PARA C-PARA D-PARA E-PARA DEPENDING ON WS-OPT.
+           GO TO B-PARA C-PARA D-PARA E-PARA F-PARA DEPENDING ON WS-OPT.
+           PERFORM GRAVAR-CONTA-PARA.
            STOP RUN.
 
            B-PARA.
+           IF WS-SALDO1 < 0 THEN
+              COMPUTE WS-VALOR-NEGATIVO = 0 - WS-SALDO1
+              COMPUTE WS-LIMITE-RESTANTE =
+                      WS-LIMITE - WS-VALOR-NEGATIVO
+              DISPLAY "SEU SALDO ESTA NEGATIVO EM: R$" WS-VALOR-NEGATIVO
+              DISPLAY "LIMITE DISPONIVEL: R$" WS-LIMITE-RESTANTE
+           END-IF
            IF WS-SALDO1>=1000 THEN
               DISPLAY "SEU SALDO: R$" WS-SALDO1
            END-IF
@@ -63,70 +220,181 @@
               MOVE WS-SALDO1 TO WS-SALDO3
               DISPLAY "SEU SALDO: R$" WS-SALDO3
            END-IF
-           IF WS-SALDO1<10 THEN
+           IF WS-SALDO1<10 AND WS-SALDO1>=0 THEN
               MOVE WS-SALDO1 TO WS-SALDO4
               DISPLAY "SEU SALDO: R$" WS-SALDO4
            END-IF
+           MOVE "01" TO WS-LOG-OPERACAO
+           MOVE 0 TO WS-LOG-VALOR
+           PERFORM GRAVAR-LOG-PARA
            DISPLAY " "
            GO TO A-PARA.
 
            C-PARA.
+           DISPLAY "TRANSFERENCIA IMEDIATA OU AGENDADA? (I/A)"
+           ACCEPT WS-TIPO-TRANSF
+           IF WS-TIPO-TRANSF = "A" THEN
+               GO TO C-AGENDAR-PARA
+           END-IF
            DISPLAY "QUANTO DESEJA TRANFERIR? "
            ACCEPT WS-TRANSFER
-           IF WS-SALDO1>WS-TRANSFER THEN
-              SUBTRACT WS-TRANSFER FROM WS-SALDO1
-              IF WS-SALDO1>=1000 THEN
-                  DISPLAY "TRANSFERENCIA REALIZADA!"
-                  DISPLAY "SEU NOVO SALDO: R$" WS-SALDO1
-              END-IF
-              IF WS-SALDO1<1000 AND WS-SALDO1>=100 THEN
-                  MOVE WS-SALDO1 TO WS-SALDO2
-                  DISPLAY "TRANSFERENCIA REALIZADA!"
-                  DISPLAY "SEU NOVO SALDO: R$" WS-SALDO2
-              END-IF
-              IF WS-SALDO1<100 AND WS-SALDO1>=10 THEN
-                  MOVE WS-SALDO1 TO WS-SALDO3
-                  DISPLAY "TRANSFERENCIA REALIZADA!"
-                  DISPLAY "SEU NOVO SALDO: R$" WS-SALDO3
-              END-IF
-              IF WS-SALDO1<10 THEN
-                  MOVE WS-SALDO1 TO WS-SALDO4
-                  DISPLAY "TRANSFERENCIA REALIZADA!"
-                  DISPLAY "SEU NOVO SALDO: R$" WS-SALDO4
-              END-IF
-           ELSE
-              DISPLAY "NAO EXISTE SALDO PARA ESTA TRANSFERENCIA!"
+           IF WS-TRANSFER = 0 THEN
+               DISPLAY "VALOR INVALIDO!"
+               DISPLAY " "
+               GO TO A-PARA
+           END-IF
+           IF (WS-SALDO1 + WS-LIMITE) < WS-TRANSFER THEN
+               DISPLAY "SALDO E LIMITE INSUFICIENTES PARA ESTA "
+                       "TRANSFERENCIA!"
+               DISPLAY " "
+               GO TO A-PARA
+           END-IF
+           IF WS-TRANSFER > WS-LIMITE-CONFIRMACAO THEN
+               PERFORM CONFIRMAR-OPERACAO-PARA
+               IF WS-CONFIRMA NOT = "S" THEN
+                   DISPLAY "OPERACAO CANCELADA!"
+                   DISPLAY " "
+                   GO TO A-PARA
+               END-IF
            END-IF
+           SUBTRACT WS-TRANSFER FROM WS-SALDO1
+           IF WS-SALDO1 < 0 THEN
+               COMPUTE WS-VALOR-NEGATIVO = 0 - WS-SALDO1
+               COMPUTE WS-LIMITE-RESTANTE =
+                       WS-LIMITE - WS-VALOR-NEGATIVO
+               DISPLAY "TRANSFERENCIA REALIZADA USANDO O LIMITE!"
+               DISPLAY "SALDO NEGATIVO EM: R$" WS-VALOR-NEGATIVO
+               DISPLAY "LIMITE DISPONIVEL: R$" WS-LIMITE-RESTANTE
+           END-IF
+           IF WS-SALDO1>=1000 THEN
+               DISPLAY "TRANSFERENCIA REALIZADA!"
+               DISPLAY "SEU NOVO SALDO: R$" WS-SALDO1
+           END-IF
+           IF WS-SALDO1<1000 AND WS-SALDO1>=100 THEN
+               MOVE WS-SALDO1 TO WS-SALDO2
+               DISPLAY "TRANSFERENCIA REALIZADA!"
+               DISPLAY "SEU NOVO SALDO: R$" WS-SALDO2
+           END-IF
+           IF WS-SALDO1<100 AND WS-SALDO1>=10 THEN
+               MOVE WS-SALDO1 TO WS-SALDO3
+               DISPLAY "TRANSFERENCIA REALIZADA!"
+               DISPLAY "SEU NOVO SALDO: R$" WS-SALDO3
+           END-IF
+           IF WS-SALDO1<10 AND WS-SALDO1>=0 THEN
+               MOVE WS-SALDO1 TO WS-SALDO4
+               DISPLAY "TRANSFERENCIA REALIZADA!"
+               DISPLAY "SEU NOVO SALDO: R$" WS-SALDO4
+           END-IF
+           MOVE "02" TO WS-LOG-OPERACAO
+           MOVE WS-TRANSFER TO WS-LOG-VALOR
+           PERFORM GRAVAR-LOG-PARA
+           DISPLAY " "
+           GO TO A-PARA.
+
+           C-AGENDAR-PARA.
+           DISPLAY "CONTA BENEFICIARIA: "
+           ACCEPT WS-BENEFICIARIO
+           DISPLAY "VALOR A TRANSFERIR: "
+           ACCEPT WS-TRANSFER
+           DISPLAY "DATA DO AGENDAMENTO (AAAAMMDD): "
+           ACCEPT WS-DATA-AGENDA
+           IF WS-TRANSFER = 0 THEN
+               DISPLAY "VALOR INVALIDO!"
+               DISPLAY " "
+               GO TO A-PARA
+           END-IF
+           IF WS-TRANSFER > (WS-SALDO1 + WS-LIMITE) THEN
+               DISPLAY "SALDO E LIMITE INSUFICIENTES PARA AGENDAR!"
+               DISPLAY " "
+               GO TO A-PARA
+           END-IF
+           IF WS-TRANSFER > WS-LIMITE-CONFIRMACAO THEN
+               PERFORM CONFIRMAR-OPERACAO-PARA
+               IF WS-CONFIRMA NOT = "S" THEN
+                   DISPLAY "OPERACAO CANCELADA!"
+                   DISPLAY " "
+                   GO TO A-PARA
+               END-IF
+           END-IF
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           IF WS-DATA-AGENDA NOT > WS-DATA-ATUAL THEN
+               DISPLAY "A DATA DO AGENDAMENTO DEVE SER FUTURA!"
+               DISPLAY " "
+               GO TO A-PARA
+           END-IF
+           MOVE WS-CONTA-LOGADA TO PTX-CONTA
+           MOVE WS-DATA-AGENDA TO PTX-DATA-AGENDA
+           ACCEPT WS-HORA-ATUAL FROM TIME
+           MOVE WS-HORA-ATUAL TO PTX-HORA-CRIACAO
+           MOVE WS-BENEFICIARIO TO PTX-BENEFICIARIO
+           MOVE WS-TRANSFER TO PTX-VALOR
+           MOVE "P" TO PTX-STATUS
+           WRITE PTX-RECORD
+               INVALID KEY
+                   DISPLAY "AGENDAMENTO DUPLICADO, TENTE NOVAMENTE!"
+                   DISPLAY " "
+                   GO TO A-PARA
+           END-WRITE
+           MOVE "06" TO WS-LOG-OPERACAO
+           MOVE WS-TRANSFER TO WS-LOG-VALOR
+           PERFORM GRAVAR-LOG-PARA
+           DISPLAY "TRANSFERENCIA AGENDADA COM SUCESSO!"
            DISPLAY " "
            GO TO A-PARA.
 
            D-PARA.
            DISPLAY "DIGITE O VALOR DA CONTA: "
            ACCEPT WS-CONTA
-           IF WS-SALDO1>WS-CONTA THEN
-               SUBTRACT WS-CONTA FROM WS-SALDO1
-               IF WS-SALDO1>=1000 THEN
-                  DISPLAY "PAGAMENTO REALIZADO!"
-                  DISPLAY "SEU NOVO SALDO: R$" WS-SALDO1
-               END-IF
-               IF WS-SALDO1<1000 AND WS-SALDO1>=100 THEN
-                  MOVE WS-SALDO1 TO WS-SALDO2
-                  DISPLAY "PAGAMENTO REALIZADO!"
-                  DISPLAY "SEU NOVO SALDO: R$" WS-SALDO2
-               END-IF
-               IF WS-SALDO1<100 AND WS-SALDO1>=10 THEN
-                  MOVE WS-SALDO1 TO WS-SALDO3
-                  DISPLAY "PAGAMENTO REALIZADO!"
-                  DISPLAY "SEU NOVO SALDO: R$" WS-SALDO3
-               END-IF
-               IF WS-SALDO1<10 THEN
-                  MOVE WS-SALDO1 TO WS-SALDO4
-                  DISPLAY "PAGAMENTO REALIZADO!"
-                  DISPLAY "SEU NOVO SALDO: R$" WS-SALDO4
+           IF WS-CONTA = 0 THEN
+               DISPLAY "VALOR INVALIDO!"
+               DISPLAY " "
+               GO TO A-PARA
+           END-IF
+           IF (WS-SALDO1 + WS-LIMITE) < WS-CONTA THEN
+               DISPLAY "SALDO E LIMITE INSUFICIENTES PARA ESTE "
+                       "PAGAMENTO!"
+               DISPLAY " "
+               GO TO A-PARA
+           END-IF
+           IF WS-CONTA > WS-LIMITE-CONFIRMACAO THEN
+               PERFORM CONFIRMAR-OPERACAO-PARA
+               IF WS-CONFIRMA NOT = "S" THEN
+                   DISPLAY "OPERACAO CANCELADA!"
+                   DISPLAY " "
+                   GO TO A-PARA
                END-IF
-           ELSE
-               DISPLAY "NAO EXISTE SALDO PARA ESTE PAGAMENTO!"
            END-IF
+           SUBTRACT WS-CONTA FROM WS-SALDO1
+           IF WS-SALDO1 < 0 THEN
+               COMPUTE WS-VALOR-NEGATIVO = 0 - WS-SALDO1
+               COMPUTE WS-LIMITE-RESTANTE =
+                       WS-LIMITE - WS-VALOR-NEGATIVO
+               DISPLAY "PAGAMENTO REALIZADO USANDO O LIMITE!"
+               DISPLAY "SALDO NEGATIVO EM: R$" WS-VALOR-NEGATIVO
+               DISPLAY "LIMITE DISPONIVEL: R$" WS-LIMITE-RESTANTE
+           END-IF
+           IF WS-SALDO1>=1000 THEN
+               DISPLAY "PAGAMENTO REALIZADO!"
+               DISPLAY "SEU NOVO SALDO: R$" WS-SALDO1
+           END-IF
+           IF WS-SALDO1<1000 AND WS-SALDO1>=100 THEN
+               MOVE WS-SALDO1 TO WS-SALDO2
+               DISPLAY "PAGAMENTO REALIZADO!"
+               DISPLAY "SEU NOVO SALDO: R$" WS-SALDO2
+           END-IF
+           IF WS-SALDO1<100 AND WS-SALDO1>=10 THEN
+               MOVE WS-SALDO1 TO WS-SALDO3
+               DISPLAY "PAGAMENTO REALIZADO!"
+               DISPLAY "SEU NOVO SALDO: R$" WS-SALDO3
+           END-IF
+           IF WS-SALDO1<10 AND WS-SALDO1>=0 THEN
+               MOVE WS-SALDO1 TO WS-SALDO4
+               DISPLAY "PAGAMENTO REALIZADO!"
+               DISPLAY "SEU NOVO SALDO: R$" WS-SALDO4
+           END-IF
+           MOVE "03" TO WS-LOG-OPERACAO
+           MOVE WS-CONTA TO WS-LOG-VALOR
+           PERFORM GRAVAR-LOG-PARA
            DISPLAY " "
            GO TO A-PARA.
 
@@ -137,69 +405,325 @@
            DISPLAY "3 - POUPANCA (0.50%/M)"
            ACCEPT WS-INVEST
            DISPLAY " "
+           DISPLAY "QUANTO DESEJA INVESTIR? "
+           ACCEPT WS-VALOR-INVESTIR
+           IF WS-VALOR-INVESTIR = 0
+                 OR WS-VALOR-INVESTIR > WS-SALDO1 THEN
+              DISPLAY "VALOR INVALIDO PARA INVESTIMENTO!"
+              DISPLAY " "
+              GO TO A-PARA
+           END-IF
            IF WS-INVEST=1 THEN
-              MOVE WS-SALDO1 TO WS-SALDOIN
+              MOVE "01" TO RATE-PRODUTO
+              READ RATE-TABLE
+                  INVALID KEY
+                      MOVE 0 TO RATE-TAXA
+              END-READ
+              MOVE RATE-TAXA TO WS-TAXA-ATUAL
+              MOVE WS-VALOR-INVESTIR TO WS-SALDOIN
               MOVE WS-SALDOIN TO WS-SALDOINF
               DISPLAY "PROJECAO PARA OS PROXIMOS 6 MESES: "
-              MULTIPLY WS-SELIC BY WS-SALDOINF
+              MULTIPLY WS-TAXA-ATUAL BY WS-SALDOINF
               MOVE WS-SALDOINF TO WS-SALDOPINF
               DISPLAY "MES 1: R$" WS-SALDOPINF
               PERFORM UNTIL WS-COUNT=7
                  ADD WS-SALDOINF TO WS-SALDOIN
                  MOVE WS-SALDOIN TO WS-SALDOINF
-                 MULTIPLY WS-SELIC BY WS-SALDOINF
+                 MULTIPLY WS-TAXA-ATUAL BY WS-SALDOINF
                  MOVE WS-SALDOINF TO WS-SALDOPINF
                  DISPLAY "MES " WS-COUNT ": R$" WS-SALDOPINF
                  ADD 1 TO WS-COUNT
               END-PERFORM
               DISPLAY "SALDO FINAL APOS 6 MESES: R$" WS-SALDOIN
-              SUBTRACT WS-SALDO1 FROM WS-SALDOIN GIVING WS-GANHO
+              SUBTRACT WS-VALOR-INVESTIR FROM WS-SALDOIN GIVING WS-GANHO
               DISPLAY "VALOR GANHO APOS 6 MESES: R$" WS-GANHO
               SUBTRACT 5 FROM WS-COUNT
+              PERFORM CONFIRMAR-INVEST-PARA
+              MOVE "01" TO INV-PRODUTO
+              PERFORM APLICAR-INVEST-PARA
               DISPLAY " "
            END-IF
            IF WS-INVEST=2 THEN
-              MOVE WS-SALDO1 TO WS-SALDOIN
+              MOVE "02" TO RATE-PRODUTO
+              READ RATE-TABLE
+                  INVALID KEY
+                      MOVE 0 TO RATE-TAXA
+              END-READ
+              MOVE RATE-TAXA TO WS-TAXA-ATUAL
+              MOVE WS-VALOR-INVESTIR TO WS-SALDOIN
               MOVE WS-SALDOIN TO WS-SALDOINF
               DISPLAY "PROJECAO PARA OS PROXIMOS 6 MESES: "
-              MULTIPLY WS-CDI BY WS-SALDOINF
+              MULTIPLY WS-TAXA-ATUAL BY WS-SALDOINF
               MOVE WS-SALDOINF TO WS-SALDOPINF
               DISPLAY "MES 1: R$" WS-SALDOPINF
               PERFORM UNTIL WS-COUNT=7
                  ADD WS-SALDOINF TO WS-SALDOIN
                  MOVE WS-SALDOIN TO WS-SALDOINF
-                 MULTIPLY WS-CDI BY WS-SALDOINF
+                 MULTIPLY WS-TAXA-ATUAL BY WS-SALDOINF
                  MOVE WS-SALDOINF TO WS-SALDOPINF
                  DISPLAY "MES " WS-COUNT ": R$" WS-SALDOPINF
                  ADD 1 TO WS-COUNT
               END-PERFORM
               DISPLAY "SALDO FINAL APOS 6 MESES: R$" WS-SALDOIN
-              SUBTRACT WS-SALDO1 FROM WS-SALDOIN GIVING WS-GANHO
+              SUBTRACT WS-VALOR-INVESTIR FROM WS-SALDOIN GIVING WS-GANHO
               DISPLAY "VALOR GANHO APOS 6 MESES: R$" WS-GANHO
               SUBTRACT 5 FROM WS-COUNT
+              PERFORM CONFIRMAR-INVEST-PARA
+              MOVE "02" TO INV-PRODUTO
+              PERFORM APLICAR-INVEST-PARA
               DISPLAY " "
            END-IF
            IF WS-INVEST=3 THEN
-              MOVE WS-SALDO1 TO WS-SALDOIN
+              MOVE "03" TO RATE-PRODUTO
+              READ RATE-TABLE
+                  INVALID KEY
+                      MOVE 0 TO RATE-TAXA
+              END-READ
+              MOVE RATE-TAXA TO WS-TAXA-ATUAL
+              MOVE WS-VALOR-INVESTIR TO WS-SALDOIN
               MOVE WS-SALDOIN TO WS-SALDOINF
               DISPLAY "PROJECAO PARA OS PROXIMOS 6 MESES: "
-              MULTIPLY WS-POUP BY WS-SALDOINF
+              MULTIPLY WS-TAXA-ATUAL BY WS-SALDOINF
               MOVE WS-SALDOINF TO WS-SALDOPINF
               DISPLAY "MES 1: R$" WS-SALDOPINF
               PERFORM UNTIL WS-COUNT=7
                  ADD WS-SALDOINF TO WS-SALDOIN
                  MOVE WS-SALDOIN TO WS-SALDOINF
-                 MULTIPLY WS-POUP BY WS-SALDOINF
+                 MULTIPLY WS-TAXA-ATUAL BY WS-SALDOINF
                  MOVE WS-SALDOINF TO WS-SALDOPINF
                  DISPLAY "MES " WS-COUNT ": R$" WS-SALDOPINF
                  ADD 1 TO WS-COUNT
               END-PERFORM
               DISPLAY "SALDO FINAL APOS 6 MESES: R$" WS-SALDOIN
-              SUBTRACT WS-SALDO1 FROM WS-SALDOIN GIVING WS-GANHO
+              SUBTRACT WS-VALOR-INVESTIR FROM WS-SALDOIN GIVING WS-GANHO
               DISPLAY "VALOR GANHO APOS 6 MESES: R$" WS-GANHO
               SUBTRACT 5 FROM WS-COUNT
+              PERFORM CONFIRMAR-INVEST-PARA
+              MOVE "03" TO INV-PRODUTO
+              PERFORM APLICAR-INVEST-PARA
               DISPLAY " "
            END-IF
            GO TO A-PARA.
 
+           CONFIRMAR-OPERACAO-PARA.
+           DISPLAY "VALOR ACIMA DO LIMITE. CONFIRMA A OPERACAO? (S/N)"
+           ACCEPT WS-CONFIRMA.
+
+           CONFIRMAR-INVEST-PARA.
+           DISPLAY "CONFIRMA A APLICACAO? (S/N)"
+           ACCEPT WS-CONFIRMA.
+
+           APLICAR-INVEST-PARA.
+           IF WS-CONFIRMA = "S" THEN
+              SUBTRACT WS-VALOR-INVESTIR FROM WS-SALDO1
+              MOVE WS-CONTA-LOGADA TO INV-CONTA
+              ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+              ACCEPT WS-HORA-ATUAL FROM TIME
+              MOVE WS-DATA-ATUAL TO INV-DATA-INICIO
+              MOVE WS-HORA-ATUAL TO INV-HORA-INICIO
+              MOVE WS-VALOR-INVESTIR TO INV-PRINCIPAL
+              MOVE WS-SALDOIN TO INV-VALOR-RESGATE
+              MOVE "A" TO INV-STATUS
+              MOVE INV-DATA-INICIO(1:4) TO WS-VENC-ANO
+              MOVE INV-DATA-INICIO(5:2) TO WS-VENC-MES
+              MOVE INV-DATA-INICIO(7:2) TO WS-VENC-DIA
+              ADD 6 TO WS-VENC-MES
+              IF WS-VENC-MES > 12 THEN
+                  SUBTRACT 12 FROM WS-VENC-MES
+                  ADD 1 TO WS-VENC-ANO
+              END-IF
+              COMPUTE INV-DATA-VENCIMENTO =
+                      WS-VENC-ANO * 10000 + WS-VENC-MES * 100
+                      + WS-VENC-DIA
+              MOVE "N" TO WS-SW-INV-GRAVADA
+              WRITE INV-RECORD
+                  INVALID KEY
+                      ADD WS-VALOR-INVESTIR TO WS-SALDO1
+                      DISPLAY "POSICAO DUPLICADA, TENTE NOVAMENTE!"
+                  NOT INVALID KEY
+                      MOVE "S" TO WS-SW-INV-GRAVADA
+              END-WRITE
+              IF WS-INV-GRAVADA THEN
+                  MOVE "04" TO WS-LOG-OPERACAO
+                  MOVE WS-VALOR-INVESTIR TO WS-LOG-VALOR
+                  PERFORM GRAVAR-LOG-PARA
+                  DISPLAY "INVESTIMENTO REALIZADO!"
+              END-IF
+           ELSE
+              DISPLAY "OPERACAO CANCELADA!"
+           END-IF.
+
+           F-PARA.
+           MOVE WS-CONTA-LOGADA TO INV-CONTA
+           MOVE 99999999 TO INV-DATA-INICIO
+           MOVE 99999999 TO INV-HORA-INICIO
+           MOVE "N" TO WS-SW-ACHOU-INV
+           MOVE "N" TO WS-SW-INV-PENDENTE
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           START INVESTMENT-POSITION KEY IS <= INV-CHAVE
+               INVALID KEY
+                   MOVE "10" TO WS-FS-INV
+           END-START
+           PERFORM UNTIL WS-CONTA-ACHOU-INV OR WS-FS-INV = "10"
+               READ INVESTMENT-POSITION PREVIOUS
+                   AT END
+                       MOVE "10" TO WS-FS-INV
+               END-READ
+               IF WS-FS-INV NOT = "10" THEN
+                   IF INV-CONTA NOT = WS-CONTA-LOGADA THEN
+                       MOVE "10" TO WS-FS-INV
+                   ELSE
+                       IF INV-STATUS = "A" THEN
+                           IF WS-DATA-ATUAL >= INV-DATA-VENCIMENTO THEN
+                               MOVE "S" TO WS-SW-ACHOU-INV
+                           ELSE
+                               MOVE "S" TO WS-SW-INV-PENDENTE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-CONTA-ACHOU-INV THEN
+               ADD INV-VALOR-RESGATE TO WS-SALDO1
+               MOVE "R" TO INV-STATUS
+               REWRITE INV-RECORD
+               MOVE "05" TO WS-LOG-OPERACAO
+               MOVE INV-VALOR-RESGATE TO WS-LOG-VALOR
+               PERFORM GRAVAR-LOG-PARA
+               DISPLAY "INVESTIMENTO RESGATADO!"
+               DISPLAY "SEU NOVO SALDO: R$" WS-SALDO1
+           ELSE
+               IF WS-EXISTE-INV-PENDENTE THEN
+                   DISPLAY "INVESTIMENTO AINDA NAO VENCEU!"
+               ELSE
+                   DISPLAY "NAO HA INVESTIMENTO ATIVO PARA RESGATAR!"
+               END-IF
+           END-IF
+           DISPLAY " "
+           GO TO A-PARA.
+
+           G-PARA.
+           MOVE WS-CONTA-LOGADA TO LOG-CONTA
+           MOVE 99999999 TO LOG-DATA
+           MOVE 99999999 TO LOG-HORA
+           MOVE "N" TO WS-SW-ACHOU-LOG
+           START TRANSACTION-LOG KEY IS <= LOG-CHAVE
+               INVALID KEY
+                   MOVE "10" TO WS-FS-LOG
+           END-START
+           PERFORM UNTIL WS-CONTA-ACHOU-LOG OR WS-FS-LOG = "10"
+               READ TRANSACTION-LOG PREVIOUS
+                   AT END
+                       MOVE "10" TO WS-FS-LOG
+               END-READ
+               IF WS-FS-LOG NOT = "10" THEN
+                   IF LOG-CONTA NOT = WS-CONTA-LOGADA THEN
+                       MOVE "10" TO WS-FS-LOG
+                   ELSE
+                       IF (LOG-OPERACAO = "02" OR LOG-OPERACAO = "03")
+                               AND LOG-ESTORNADO = "N" THEN
+                           MOVE "S" TO WS-SW-ACHOU-LOG
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-CONTA-ACHOU-LOG THEN
+               ADD LOG-VALOR TO WS-SALDO1
+               MOVE "S" TO LOG-ESTORNADO
+               REWRITE LOG-RECORD
+               MOVE "09" TO WS-LOG-OPERACAO
+               MOVE LOG-VALOR TO WS-LOG-VALOR
+               PERFORM GRAVAR-LOG-PARA
+               DISPLAY "TRANSACAO ESTORNADA!"
+               DISPLAY "SEU NOVO SALDO: R$" WS-SALDO1
+           ELSE
+               DISPLAY "NAO HA TRANSACAO PARA ESTORNAR!"
+           END-IF
+           DISPLAY " "
+           GO TO A-PARA.
+
+           ABRIR-ARQUIVO-PARA.
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-FS-ACCT = "35" THEN
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF
+           OPEN I-O TRANSACTION-LOG
+           IF WS-FS-LOG = "35" THEN
+               OPEN OUTPUT TRANSACTION-LOG
+               CLOSE TRANSACTION-LOG
+               OPEN I-O TRANSACTION-LOG
+           END-IF
+           OPEN I-O INVESTMENT-POSITION
+           IF WS-FS-INV = "35" THEN
+               OPEN OUTPUT INVESTMENT-POSITION
+               CLOSE INVESTMENT-POSITION
+               OPEN I-O INVESTMENT-POSITION
+           END-IF
+           OPEN I-O RATE-TABLE
+           IF WS-FS-RATE = "35" THEN
+               OPEN OUTPUT RATE-TABLE
+               CLOSE RATE-TABLE
+               OPEN I-O RATE-TABLE
+               PERFORM CADASTRAR-TAXAS-DEMO-PARA
+           END-IF
+           OPEN I-O PENDING-TRANSFERS
+           IF WS-FS-PTX = "35" THEN
+               OPEN OUTPUT PENDING-TRANSFERS
+               CLOSE PENDING-TRANSFERS
+               OPEN I-O PENDING-TRANSFERS
+           END-IF.
+
+           CADASTRAR-TAXAS-DEMO-PARA.
+           MOVE "01" TO RATE-PRODUTO
+           MOVE "SELIC" TO RATE-DESCRICAO
+           MOVE 0.0038 TO RATE-TAXA
+           WRITE RATE-RECORD
+           MOVE "02" TO RATE-PRODUTO
+           MOVE "CDI" TO RATE-DESCRICAO
+           MOVE 0.0038 TO RATE-TAXA
+           WRITE RATE-RECORD
+           MOVE "03" TO RATE-PRODUTO
+           MOVE "POUPANCA" TO RATE-DESCRICAO
+           MOVE 0.0050 TO RATE-TAXA
+           WRITE RATE-RECORD.
+
+           CADASTRAR-CONTA-DEMO-PARA.
+           MOVE 000001 TO ACCT-NUMERO
+           MOVE "CLIENTE DEMONSTRACAO" TO ACCT-NOME
+           MOVE 00000000000 TO ACCT-CPF
+           MOVE 1234 TO ACCT-SENHA
+           MOVE 1025.45 TO ACCT-SALDO
+           MOVE 200.00 TO ACCT-LIMITE
+           WRITE ACCT-RECORD.
+
+           GRAVAR-CONTA-PARA.
+           MOVE WS-CONTA-LOGADA TO ACCT-NUMERO
+           MOVE WS-SALDO1 TO ACCT-SALDO
+           REWRITE ACCT-RECORD
+           PERFORM FECHAR-ARQUIVOS-PARA.
+
+           FECHAR-ARQUIVOS-PARA.
+           CLOSE ACCOUNT-MASTER
+           CLOSE TRANSACTION-LOG
+           CLOSE INVESTMENT-POSITION
+           CLOSE RATE-TABLE
+           CLOSE PENDING-TRANSFERS.
+
+           GRAVAR-LOG-PARA.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ATUAL FROM TIME
+           MOVE WS-CONTA-LOGADA TO LOG-CONTA
+           MOVE WS-DATA-ATUAL TO LOG-DATA
+           MOVE WS-HORA-ATUAL TO LOG-HORA
+           MOVE WS-LOG-OPERACAO TO LOG-OPERACAO
+           MOVE WS-LOG-VALOR TO LOG-VALOR
+           MOVE WS-SALDO1 TO LOG-SALDO-APOS
+           MOVE "N" TO LOG-ESTORNADO
+           WRITE LOG-RECORD
+               INVALID KEY
+                   DISPLAY "REGISTRO DE LOG DUPLICADO, NAO GRAVADO!"
+           END-WRITE.
+
        END PROGRAM INTERNET-BANKING.
