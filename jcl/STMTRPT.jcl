@@ -0,0 +1,16 @@
+//STMTRPT  JOB (ACCTG),'MONTH-END EXTRATO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* PRINTS THE MONTH-END EXTRATO FOR ONE ACCOUNT. SYSIN CARRIES A
+//* SINGLE CONTROL RECORD: ACCOUNT(6) START-DATE(8) END-DATE(8), BOTH
+//* DATES IN AAAAMMDD FORMAT.
+//*********************************************************************
+//STEP010  EXEC PGM=STMTRPT
+//STEPLIB  DD   DSN=I-BANKLP.LOADLIB,DISP=SHR
+//ACCTMS   DD   DSN=I-BANKLP.ACCTMS,DISP=SHR
+//TRANLOG  DD   DSN=I-BANKLP.TRANLOG,DISP=SHR
+//SYSIN    DD   *
+0000012026070120260731
+//STMTOUT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
