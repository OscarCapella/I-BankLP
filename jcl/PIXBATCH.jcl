@@ -0,0 +1,14 @@
+//PIXBATCH JOB (ACCTG),'PIX SETTLEMENT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* NIGHTLY SETTLEMENT OF FUTURE-DATED (PIX-STYLE) TRANSFERS.
+//* RUN AFTER THE ONLINE INTERNET-BANKING REGION HAS BEEN QUIESCED SO
+//* PNDXFER/ACCTMS/TRANLOG ARE NOT OPEN ELSEWHERE.
+//*********************************************************************
+//STEP010  EXEC PGM=PIXBATCH
+//STEPLIB  DD   DSN=I-BANKLP.LOADLIB,DISP=SHR
+//PNDXFER  DD   DSN=I-BANKLP.PNDXFER,DISP=SHR
+//ACCTMS   DD   DSN=I-BANKLP.ACCTMS,DISP=SHR
+//TRANLOG  DD   DSN=I-BANKLP.TRANLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
