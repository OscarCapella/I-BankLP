@@ -0,0 +1,310 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. STMTRPT.
+000030 AUTHOR. OPERACOES-BATCH.
+000040 INSTALLATION. I-BANKLP.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED. 09/08/2026.
+000070******************************************************************
+000080*  PURPOSE.
+000090*      PRINTS THE MONTH-END EXTRATO FOR ONE ACCOUNT, READING THE
+000100*      TRANSACTION-LOG AUDIT TRAIL WRITTEN BY INTERNET-BANKING
+000110*      AND PIXBATCH. THE ACCOUNT NUMBER AND DATE RANGE ARE READ
+000120*      FROM A ONE-RECORD CONTROL CARD (SYSIN).
+000130*
+000140*  MODIFICATION HISTORY.
+000150*      09/08/2026  OPS   INITIAL VERSION.
+000160******************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT CARD-FILE ASSIGN TO "SYSIN"
+000210         ORGANIZATION IS LINE SEQUENTIAL
+000220         FILE STATUS IS WS-FS-CARD.
+000230     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMS"
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS ACCT-NUMERO
+000270         FILE STATUS IS WS-FS-ACCT.
+000280     SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS DYNAMIC
+000310         RECORD KEY IS LOG-CHAVE
+000320         FILE STATUS IS WS-FS-LOG.
+000330     SELECT REPORT-FILE ASSIGN TO "STMTOUT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-FS-RPT.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  CARD-FILE
+000390     LABEL RECORD IS OMITTED.
+000400 01  PARM-RECORD.
+000410     05  PARM-CONTA              PIC 9(06).
+000420     05  PARM-DATA-INICIO        PIC 9(08).
+000430     05  PARM-DATA-FIM           PIC 9(08).
+000440     05  FILLER                  PIC X(58).
+000450 FD  ACCOUNT-MASTER
+000460     LABEL RECORD IS STANDARD.
+000470     COPY ACCTMS.
+000480 FD  TRANSACTION-LOG
+000490     LABEL RECORD IS STANDARD.
+000500     COPY TRANLOG.
+000510 FD  REPORT-FILE
+000520     LABEL RECORD IS OMITTED.
+000530 01  REPORT-LINE                 PIC X(80).
+000540 WORKING-STORAGE SECTION.
+000550******************************************************************
+000560*  FILE STATUS AND CONTROL SWITCHES.
+000570******************************************************************
+000580 77  WS-FS-CARD              PIC X(02) VALUE SPACES.
+000590 77  WS-FS-ACCT              PIC X(02) VALUE SPACES.
+000600 77  WS-FS-LOG               PIC X(02) VALUE SPACES.
+000610 77  WS-FS-RPT                PIC X(02) VALUE SPACES.
+000620 01  WS-SW-EOF-LOG            PIC X(01) VALUE "N".
+000630     88  WS-EOF-LOG                     VALUE "S".
+000640 01  WS-SW-INICIALIZOU        PIC X(01) VALUE "N".
+000650******************************************************************
+000660*  PAGE / LINE CONTROL.
+000670******************************************************************
+000680 77  WS-PAGE-NO               PIC 9(04) VALUE ZERO COMP.
+000690 77  WS-LINE-COUNT            PIC 9(03) VALUE 99 COMP.
+000700 77  WS-MAX-LINHAS            PIC 9(03) VALUE 50 COMP.
+000710******************************************************************
+000720*  ACCUMULATORS.
+000730******************************************************************
+000740 01  WS-SALDO-ANTERIOR        PIC S9(4)V9(2) VALUE ZERO.
+000750 01  WS-SALDO-ATUAL           PIC S9(4)V9(2) VALUE ZERO.
+000760 01  WS-DESCR-OPERACAO        PIC X(16).
+000770******************************************************************
+000780*  REPORT LINES.
+000790******************************************************************
+000800 01  WS-CABECALHO-1.
+000810     05  FILLER                PIC X(20) VALUE "I-BANKLP".
+000820     05  FILLER                PIC X(20) VALUE "EXTRATO MENSAL".
+000830     05  FILLER                PIC X(10) VALUE "PAGINA: ".
+000840     05  WS-CAB-PAGINA         PIC ZZZ9.
+000850 01  WS-CABECALHO-2.
+000860     05  FILLER                PIC X(10) VALUE "CONTA: ".
+000870     05  WS-CAB-CONTA          PIC 9(06).
+000880     05  FILLER                PIC X(04) VALUE SPACES.
+000890     05  WS-CAB-NOME           PIC X(30).
+000900 01  WS-CABECALHO-3.
+000910     05  FILLER                PIC X(10) VALUE "PERIODO: ".
+000920     05  WS-CAB-DATA-INI       PIC 9(08).
+000930     05  FILLER                PIC X(05) VALUE " ATE ".
+000940     05  WS-CAB-DATA-FIM       PIC 9(08).
+000950 01  WS-CABECALHO-4.
+000960     05  FILLER                PIC X(10) VALUE "DATA".
+000970     05  FILLER                PIC X(10) VALUE "HORA".
+000980     05  FILLER                PIC X(16) VALUE "OPERACAO".
+000990     05  FILLER                PIC X(14) VALUE "VALOR".
+001000     05  FILLER                PIC X(14) VALUE "SALDO".
+001010 01  WS-LINHA-SALDO-ANTERIOR.
+001020     05  FILLER                PIC X(20) VALUE "SALDO ANTERIOR:".
+001030     05  WS-LSA-VALOR          PIC -(4)9.99.
+001040 01  WS-LINHA-DETALHE.
+001050     05  WS-LD-DATA            PIC 9(08).
+001060     05  FILLER                PIC X(02) VALUE SPACES.
+001070     05  WS-LD-HORA            PIC 9(08).
+001080     05  FILLER                PIC X(02) VALUE SPACES.
+001090     05  WS-LD-OPERACAO        PIC X(16).
+001100     05  WS-LD-VALOR           PIC -(4)9.99.
+001110     05  FILLER                PIC X(02) VALUE SPACES.
+001120     05  WS-LD-SALDO           PIC -(4)9.99.
+001130     05  FILLER                PIC X(02) VALUE SPACES.
+001140     05  WS-LD-ESTORNO         PIC X(10).
+001150 01  WS-LINHA-SALDO-FINAL.
+001160     05  FILLER                PIC X(20) VALUE "SALDO FINAL:".
+001170     05  WS-LSF-VALOR          PIC -(4)9.99.
+001180******************************************************************
+001190*  PROCEDURE DIVISION.
+001200******************************************************************
+001210 PROCEDURE DIVISION.
+001220******************************************************************
+001230*  0000-MAINLINE
+001240******************************************************************
+001250 0000-MAINLINE.
+001260     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001270     PERFORM 2000-PROCESS-EXTRATO THRU 2000-EXIT
+001280         UNTIL WS-EOF-LOG.
+001290     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001300     GO TO 9999-EXIT.
+001310
+001320******************************************************************
+001330*  1000-INITIALIZE
+001340*      READS THE CONTROL CARD, POSITIONS TRANSACTION-LOG AND
+001350*      DETERMINES THE OPENING BALANCE FOR THE PERIOD.
+001360******************************************************************
+001370 1000-INITIALIZE.
+001380     OPEN INPUT CARD-FILE.
+001390     READ CARD-FILE
+001400         AT END
+001410             DISPLAY "STMTRPT: CARTAO DE CONTROLE AUSENTE"
+001420             MOVE "S" TO WS-SW-EOF-LOG
+001430     END-READ.
+001440     CLOSE CARD-FILE.
+001450     IF WS-EOF-LOG THEN
+001460         GO TO 1000-EXIT
+001470     END-IF.
+001480     OPEN INPUT ACCOUNT-MASTER.
+001490     OPEN INPUT TRANSACTION-LOG.
+001500     OPEN OUTPUT REPORT-FILE.
+001510     MOVE PARM-CONTA TO ACCT-NUMERO.
+001520     READ ACCOUNT-MASTER
+001530         INVALID KEY
+001540             MOVE "CONTA NAO CADASTRADA" TO ACCT-NOME
+001550     END-READ.
+001560     MOVE "S" TO WS-SW-INICIALIZOU.
+001570     PERFORM 3000-APURAR-SALDO-ANTERIOR THRU 3000-EXIT.
+001580     MOVE WS-SALDO-ANTERIOR TO WS-SALDO-ATUAL.
+001590     MOVE PARM-CONTA TO LOG-CONTA.
+001600     MOVE PARM-DATA-INICIO TO LOG-DATA.
+001610     MOVE ZERO TO LOG-HORA.
+001620     START TRANSACTION-LOG KEY IS NOT < LOG-CHAVE
+001630         INVALID KEY
+001640             MOVE "S" TO WS-SW-EOF-LOG
+001650     END-START.
+001660 1000-EXIT.
+001670     EXIT.
+001680
+001690******************************************************************
+001700*  2000-PROCESS-EXTRATO
+001710*      READS ONE TRANSACTION-LOG RECORD AND PRINTS ITS DETAIL
+001720*      LINE, STOPPING WHEN THE ACCOUNT OR DATE RANGE IS LEFT.
+001730******************************************************************
+001740 2000-PROCESS-EXTRATO.
+001750     READ TRANSACTION-LOG NEXT RECORD
+001760         AT END
+001770             MOVE "S" TO WS-SW-EOF-LOG
+001780             GO TO 2000-EXIT
+001790     END-READ.
+001800     IF LOG-CONTA NOT = PARM-CONTA
+001810             OR LOG-DATA > PARM-DATA-FIM THEN
+001820         MOVE "S" TO WS-SW-EOF-LOG
+001830         GO TO 2000-EXIT
+001840     END-IF.
+001850     IF WS-LINE-COUNT >= WS-MAX-LINHAS THEN
+001860         PERFORM 1500-PRINT-CABECALHO THRU 1500-EXIT
+001870     END-IF.
+001880     PERFORM 5000-TRADUZIR-OPERACAO THRU 5000-EXIT.
+001890     MOVE LOG-SALDO-APOS TO WS-SALDO-ATUAL.
+001900     MOVE LOG-DATA TO WS-LD-DATA.
+001910     MOVE LOG-HORA TO WS-LD-HORA.
+001920     MOVE WS-DESCR-OPERACAO TO WS-LD-OPERACAO.
+001930     MOVE LOG-VALOR TO WS-LD-VALOR.
+001940     MOVE LOG-SALDO-APOS TO WS-LD-SALDO.
+001950     IF LOG-ESTORNADO = "S" THEN
+001960         MOVE "ESTORNADA" TO WS-LD-ESTORNO
+001970     ELSE
+001980         MOVE SPACES TO WS-LD-ESTORNO
+001990     END-IF.
+002000     WRITE REPORT-LINE FROM WS-LINHA-DETALHE.
+002010     ADD 1 TO WS-LINE-COUNT.
+002020 2000-EXIT.
+002030     EXIT.
+002040
+002050******************************************************************
+002060*  3000-APURAR-SALDO-ANTERIOR
+002070*      FINDS THE LATEST TRANSACTION-LOG RECORD STRICTLY BEFORE
+002080*      THE PERIOD AND USES ITS RESULTING BALANCE AS THE OPENING
+002090*      BALANCE. NO PRIOR RECORD MEANS THE ACCOUNT OPENED AT ZERO.
+002100******************************************************************
+002110 3000-APURAR-SALDO-ANTERIOR.
+002120     MOVE ZERO TO WS-SALDO-ANTERIOR.
+002130     MOVE PARM-CONTA TO LOG-CONTA.
+002140     MOVE PARM-DATA-INICIO TO LOG-DATA.
+002150     MOVE ZERO TO LOG-HORA.
+002160     START TRANSACTION-LOG KEY IS < LOG-CHAVE
+002170         INVALID KEY
+002180             GO TO 3000-EXIT
+002190     END-START.
+002200     READ TRANSACTION-LOG PREVIOUS
+002210         AT END
+002220             GO TO 3000-EXIT
+002230     END-READ.
+002240     IF LOG-CONTA = PARM-CONTA THEN
+002250         MOVE LOG-SALDO-APOS TO WS-SALDO-ANTERIOR
+002260     END-IF.
+002270 3000-EXIT.
+002280     EXIT.
+002290
+002300******************************************************************
+002310*  1500-PRINT-CABECALHO
+002320*      PRINTS THE PAGE HEADING AND THE SALDO ANTERIOR LINE ON THE
+002330*      FIRST PAGE.
+002340******************************************************************
+002350 1500-PRINT-CABECALHO.
+002360     ADD 1 TO WS-PAGE-NO.
+002370     MOVE WS-PAGE-NO TO WS-CAB-PAGINA.
+002380     MOVE SPACES TO REPORT-LINE.
+002390     WRITE REPORT-LINE FROM WS-CABECALHO-1.
+002400     MOVE PARM-CONTA TO WS-CAB-CONTA.
+002410     MOVE ACCT-NOME TO WS-CAB-NOME.
+002420     WRITE REPORT-LINE FROM WS-CABECALHO-2.
+002430     MOVE PARM-DATA-INICIO TO WS-CAB-DATA-INI.
+002440     MOVE PARM-DATA-FIM TO WS-CAB-DATA-FIM.
+002450     WRITE REPORT-LINE FROM WS-CABECALHO-3.
+002460     MOVE SPACES TO REPORT-LINE.
+002470     WRITE REPORT-LINE.
+002480     WRITE REPORT-LINE FROM WS-CABECALHO-4.
+002490     IF WS-PAGE-NO = 1 THEN
+002500         MOVE WS-SALDO-ANTERIOR TO WS-LSA-VALOR
+002510         WRITE REPORT-LINE FROM WS-LINHA-SALDO-ANTERIOR
+002520     END-IF.
+002530     MOVE ZERO TO WS-LINE-COUNT.
+002540 1500-EXIT.
+002550     EXIT.
+002560
+002570******************************************************************
+002580*  5000-TRADUZIR-OPERACAO
+002590*      MAPS THE TWO-CHARACTER LOG-OPERACAO CODE TO A READABLE
+002600*      DESCRIPTION FOR THE DETAIL LINE.
+002610******************************************************************
+002620 5000-TRADUZIR-OPERACAO.
+002630     EVALUATE LOG-OPERACAO
+002640         WHEN "01"
+002650             MOVE "CONSULTA SALDO" TO WS-DESCR-OPERACAO
+002660         WHEN "02"
+002670             MOVE "TRANSFERENCIA" TO WS-DESCR-OPERACAO
+002680         WHEN "03"
+002690             MOVE "PAGAMENTO" TO WS-DESCR-OPERACAO
+002700         WHEN "04"
+002710             MOVE "INVESTIMENTO" TO WS-DESCR-OPERACAO
+002720         WHEN "05"
+002730             MOVE "RESGATE INVEST." TO WS-DESCR-OPERACAO
+002740         WHEN "06"
+002750             MOVE "PIX AGENDADO" TO WS-DESCR-OPERACAO
+002760         WHEN "07"
+002770             MOVE "PIX RECEBIDO" TO WS-DESCR-OPERACAO
+002775         WHEN "08"
+002776             MOVE "PIX ENVIADO" TO WS-DESCR-OPERACAO
+002780         WHEN "09"
+002790             MOVE "ESTORNO" TO WS-DESCR-OPERACAO
+002800         WHEN OTHER
+002810             MOVE "OPERACAO" TO WS-DESCR-OPERACAO
+002820     END-EVALUATE.
+002830 5000-EXIT.
+002840     EXIT.
+002850
+002860******************************************************************
+002870*  8000-FINALIZE
+002880*      PRINTS THE CLOSING BALANCE AND CLOSES ALL FILES.
+002890******************************************************************
+002900 8000-FINALIZE.
+002910     IF WS-SW-INICIALIZOU = "S" THEN
+002920         MOVE WS-SALDO-ATUAL TO WS-LSF-VALOR
+002930         MOVE SPACES TO REPORT-LINE
+002940         WRITE REPORT-LINE
+002950         WRITE REPORT-LINE FROM WS-LINHA-SALDO-FINAL
+002960         CLOSE ACCOUNT-MASTER
+002970         CLOSE TRANSACTION-LOG
+002980         CLOSE REPORT-FILE
+002990     END-IF.
+003000 8000-EXIT.
+003010     EXIT.
+003020
+003030******************************************************************
+003040*  9999-EXIT
+003050******************************************************************
+003060 9999-EXIT.
+003070     STOP RUN.
+003080
